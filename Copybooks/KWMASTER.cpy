@@ -0,0 +1,9 @@
+      *> Record layout for the KEYWORD-MASTER indexed file. Keyed on
+      *> the keyword text itself so lookups and duplicate checks can
+      *> be done directly against the file when the working table
+      *> isn't already loaded.
+       01 KM-KEYWORD-RECORD.
+           05 KM-KEYWORD-TEXT PIC X(20).
+           05 KM-CASEFOLD-FLAG PIC X.
+               88 KM-CaseFold VALUE 'Y'.
+           05 FILLER PIC X(9).
