@@ -0,0 +1,29 @@
+      *> Parameter block passed to KeywordEngine by every caller
+      *> (KeywordCounter for a single document, KeywordBatchDriver for
+      *> a night's worth of documents). File names are supplied by the
+      *> caller so the same engine can be pointed at a different
+      *> document and report pair on every CALL. EP-TOTAL-LINES-READ
+      *> and EP-TOTAL-HITS are filled in by the engine on return.
+      *> The file-name fields are sized to PIC X(90) rather than the
+      *> PIC X(80) of a document name alone - KeywordBatchDriver builds
+      *> several of them by appending a suffix (".zerohit" is the
+      *> longest, at 8 bytes) to a document name it read from an
+      *> 80-byte control record, and the result has to fit here
+      *> without STRING silently truncating it.
+       01 WS-ENGINE-PARMS.
+           05 EP-INPUT-FILE      PIC X(90).
+           05 EP-OUTPUT-FILE     PIC X(90).
+           05 EP-ZEROHIT-FILE    PIC X(90).
+           05 EP-HITS-FILE       PIC X(90).
+           05 EP-AUDIT-FILE      PIC X(90).
+           05 EP-OPT-WHOLEWORD   PIC X VALUE 'N'.
+               88 EP-WholeWordMode VALUE 'Y'.
+           05 EP-OPT-CASEFOLD    PIC X VALUE 'N'.
+               88 EP-CaseFoldDefault VALUE 'Y'.
+           05 EP-OPT-CSVFORMAT   PIC X VALUE 'N'.
+               88 EP-CsvFormat VALUE 'Y'.
+           05 EP-CHECKPOINT-FILE PIC X(90).
+           05 EP-OPT-RESUME      PIC X VALUE 'N'.
+               88 EP-ResumeMode VALUE 'Y'.
+           05 EP-TOTAL-LINES-READ PIC 9(7) VALUE 0.
+           05 EP-TOTAL-HITS       PIC 9(7) VALUE 0.
