@@ -0,0 +1,20 @@
+      *> Shared keyword working-table layout for the keyword-count
+      *> programs. WS-KEYWORD-COUNT-TOTAL drives the OCCURS DEPENDING
+      *> ON so the table only spans as many entries as were actually
+      *> loaded from KEYWORD-MASTER, up to WS-KWTABLE-MAX-ENTRIES.
+      *> The OCCURS bound below has to stay a literal (this dialect
+      *> does not accept a data-name there) so it cannot itself refer
+      *> to WS-KWTABLE-MAX-ENTRIES; if the table is ever resized,
+      *> update both together.
+       01 WS-KWTABLE-MAX-ENTRIES PIC 9(4) VALUE 500.
+       01 WS-KEYWORD-TABLE-AREA.
+           05 WS-KEYWORD-COUNT-TOTAL PIC 9(4) VALUE 0.
+           05 WS-KEYWORD-TABLE.
+               10 WS-KEYWORD OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WS-KEYWORD-COUNT-TOTAL
+                       INDEXED BY IDX.
+                   15 WS-KEYWORD-TEXT PIC X(20).
+                   15 WS-KEYWORD-LEN PIC 9(2).
+                   15 WS-KEYWORD-CASEFOLD PIC X.
+                       88 KeywordCaseFold VALUE 'Y'.
+                   15 WS-KEYWORD-COUNT PIC 9(7).
