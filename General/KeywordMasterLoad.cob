@@ -0,0 +1,219 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. KeywordMasterLoad.
+
+*> Maintenance utility for the KEYWORD-MASTER indexed file
+*> (KEYWORDS.DAT). KeywordCounter and KeywordBatchDriver only ever
+*> OPEN it INPUT, so this is the only program that adds, changes, or
+*> removes a keyword record - the nightly-editable replacement for
+*> hand-editing the old flat keywords.txt. Driven by a transaction
+*> file (one line per change) so keyword upkeep stays a reviewable,
+*> re-runnable batch step instead of an ad hoc file edit.
+*>
+*> Transaction record layout (comma-delimited, KeywordTransFile):
+*>     ACTION,KEYWORD,CASEFOLD
+*> ACTION is A (add), C (change the CASEFOLD flag on an existing
+*> keyword), or D (delete). CASEFOLD is Y or N and is ignored on D.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT KeywordTransFile ASSIGN TO 'keyword-maint.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT KeywordMaster ASSIGN TO 'KEYWORDS.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS KM-KEYWORD-TEXT
+        FILE STATUS IS WS-KM-STATUS.
+    SELECT LoadReportFile ASSIGN TO 'keyword-load.rpt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD KeywordTransFile.
+01 KeywordTransRecord PIC X(80).
+
+FD KeywordMaster.
+COPY "KWMASTER.cpy".
+
+FD LoadReportFile.
+01 LoadReportRecord PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-TRAN-EOF-FLAG   PIC X VALUE 'N'.
+    88 TranEndOfFile  VALUE 'Y'.
+01 WS-KM-STATUS PIC XX VALUE '00'.
+
+01 WS-TRAN-FIELD-1 PIC X(20).
+01 WS-TRAN-FIELD-2 PIC X(20).
+01 WS-TRAN-FIELD-3 PIC X(20).
+
+01 WS-TRAN-ACTION   PIC X.
+    88 TranAdd      VALUE 'A'.
+    88 TranChange   VALUE 'C'.
+    88 TranDelete   VALUE 'D'.
+01 WS-TRAN-KEYWORD  PIC X(20).
+01 WS-TRAN-CASEFOLD PIC X.
+
+01 WS-ADD-COUNT    PIC 9(5) VALUE 0.
+01 WS-CHANGE-COUNT PIC 9(5) VALUE 0.
+01 WS-DELETE-COUNT PIC 9(5) VALUE 0.
+01 WS-ERROR-COUNT  PIC 9(5) VALUE 0.
+
+01 WS-ERROR-REASON PIC X(40).
+
+PROCEDURE DIVISION.
+Load-Main.
+    OPEN INPUT KeywordTransFile
+    PERFORM Open-Keyword-Master
+    OPEN OUTPUT LoadReportFile
+
+    PERFORM UNTIL TranEndOfFile
+        READ KeywordTransFile INTO KeywordTransRecord
+            AT END
+                SET TranEndOfFile TO TRUE
+            NOT AT END
+                IF FUNCTION TRIM(KeywordTransRecord) NOT = SPACES
+                    PERFORM Process-Transaction
+                END-IF
+        END-READ
+    END-PERFORM
+
+    PERFORM Write-Load-Report-Trailer
+
+    CLOSE KeywordTransFile
+    CLOSE KeywordMaster
+    CLOSE LoadReportFile
+    STOP RUN.
+
+Open-Keyword-Master.
+    *> KEYWORD-MASTER may not exist yet the first time this runs
+    *> against a new shop, so a missing file (status 35) is not an
+    *> error here the way it is for KeywordCounter/KeywordBatchDriver
+    *> opening it INPUT - create an empty master and carry on.
+    OPEN I-O KeywordMaster
+    IF WS-KM-STATUS = '35'
+        OPEN OUTPUT KeywordMaster
+        CLOSE KeywordMaster
+        OPEN I-O KeywordMaster
+    END-IF
+    IF WS-KM-STATUS NOT = '00'
+        DISPLAY 'KeywordMasterLoad: KEYWORD-MASTER open failed, status '
+            WS-KM-STATUS
+        STOP RUN
+    END-IF.
+
+Process-Transaction.
+    MOVE SPACES TO WS-TRAN-FIELD-1 WS-TRAN-FIELD-2 WS-TRAN-FIELD-3
+    UNSTRING KeywordTransRecord DELIMITED BY ','
+        INTO WS-TRAN-FIELD-1 WS-TRAN-FIELD-2 WS-TRAN-FIELD-3
+    END-UNSTRING
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TRAN-FIELD-1))
+        TO WS-TRAN-ACTION
+    MOVE FUNCTION TRIM(WS-TRAN-FIELD-2) TO WS-TRAN-KEYWORD
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TRAN-FIELD-3))
+        TO WS-TRAN-CASEFOLD
+
+    EVALUATE TRUE
+        WHEN TranAdd
+            PERFORM Add-Keyword
+        WHEN TranChange
+            PERFORM Change-Keyword
+        WHEN TranDelete
+            PERFORM Delete-Keyword
+        WHEN OTHER
+            ADD 1 TO WS-ERROR-COUNT
+            MOVE 'UNKNOWN ACTION CODE' TO WS-ERROR-REASON
+            PERFORM Write-Error-Line
+    END-EVALUATE.
+
+Add-Keyword.
+    IF WS-TRAN-KEYWORD = SPACES
+        ADD 1 TO WS-ERROR-COUNT
+        MOVE 'BLANK KEYWORD ON ADD' TO WS-ERROR-REASON
+        PERFORM Write-Error-Line
+    ELSE
+        MOVE SPACES TO KM-KEYWORD-RECORD
+        MOVE WS-TRAN-KEYWORD TO KM-KEYWORD-TEXT
+        IF WS-TRAN-CASEFOLD = 'Y'
+            MOVE 'Y' TO KM-CASEFOLD-FLAG
+        ELSE
+            MOVE 'N' TO KM-CASEFOLD-FLAG
+        END-IF
+        WRITE KM-KEYWORD-RECORD
+        IF WS-KM-STATUS = '00'
+            ADD 1 TO WS-ADD-COUNT
+        ELSE
+            ADD 1 TO WS-ERROR-COUNT
+            MOVE 'DUPLICATE OR INVALID ADD, STATUS ' TO WS-ERROR-REASON
+            PERFORM Write-Error-Line
+        END-IF
+    END-IF.
+
+Change-Keyword.
+    IF WS-TRAN-KEYWORD = SPACES
+        ADD 1 TO WS-ERROR-COUNT
+        MOVE 'BLANK KEYWORD ON CHANGE' TO WS-ERROR-REASON
+        PERFORM Write-Error-Line
+    ELSE
+        MOVE WS-TRAN-KEYWORD TO KM-KEYWORD-TEXT
+        READ KeywordMaster
+            INVALID KEY
+                ADD 1 TO WS-ERROR-COUNT
+                MOVE 'KEYWORD NOT ON FILE, STATUS ' TO WS-ERROR-REASON
+                PERFORM Write-Error-Line
+            NOT INVALID KEY
+                IF WS-TRAN-CASEFOLD = 'Y'
+                    MOVE 'Y' TO KM-CASEFOLD-FLAG
+                ELSE
+                    MOVE 'N' TO KM-CASEFOLD-FLAG
+                END-IF
+                REWRITE KM-KEYWORD-RECORD
+                IF WS-KM-STATUS = '00'
+                    ADD 1 TO WS-CHANGE-COUNT
+                ELSE
+                    ADD 1 TO WS-ERROR-COUNT
+                    MOVE 'REWRITE FAILED, STATUS ' TO WS-ERROR-REASON
+                    PERFORM Write-Error-Line
+                END-IF
+        END-READ
+    END-IF.
+
+Delete-Keyword.
+    IF WS-TRAN-KEYWORD = SPACES
+        ADD 1 TO WS-ERROR-COUNT
+        MOVE 'BLANK KEYWORD ON DELETE' TO WS-ERROR-REASON
+        PERFORM Write-Error-Line
+    ELSE
+        MOVE WS-TRAN-KEYWORD TO KM-KEYWORD-TEXT
+        DELETE KeywordMaster RECORD
+        IF WS-KM-STATUS = '00'
+            ADD 1 TO WS-DELETE-COUNT
+        ELSE
+            ADD 1 TO WS-ERROR-COUNT
+            MOVE 'KEYWORD NOT ON FILE, STATUS ' TO WS-ERROR-REASON
+            PERFORM Write-Error-Line
+        END-IF
+    END-IF.
+
+Write-Error-Line.
+    MOVE SPACES TO LoadReportRecord
+    STRING 'ERROR: ' DELIMITED BY SIZE
+           WS-ERROR-REASON DELIMITED BY SIZE
+           WS-KM-STATUS DELIMITED BY SIZE
+           '  TRANSACTION: ' DELIMITED BY SIZE
+           KeywordTransRecord DELIMITED BY SIZE
+           INTO LoadReportRecord
+    WRITE LoadReportRecord.
+
+Write-Load-Report-Trailer.
+    MOVE SPACES TO LoadReportRecord
+    STRING 'ADDED: ' DELIMITED BY SIZE
+           WS-ADD-COUNT DELIMITED BY SIZE
+           '  CHANGED: ' DELIMITED BY SIZE
+           WS-CHANGE-COUNT DELIMITED BY SIZE
+           '  DELETED: ' DELIMITED BY SIZE
+           WS-DELETE-COUNT DELIMITED BY SIZE
+           '  ERRORS: ' DELIMITED BY SIZE
+           WS-ERROR-COUNT DELIMITED BY SIZE
+           INTO LoadReportRecord
+    WRITE LoadReportRecord.
