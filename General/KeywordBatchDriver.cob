@@ -0,0 +1,171 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. KeywordBatchDriver.
+
+*> Nightly driver: CALLs KeywordSetup once to load the run options and
+*> the keyword master, then reads a control file listing that night's
+*> input documents, one per line, and CALLs KeywordEngine once per
+*> document so each gets its own report. Per-keyword hits are also
+*> rolled up across every document processed into one summary report.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ControlFile ASSIGN TO 'batch-control.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SummaryFile ASSIGN TO 'summary.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SummaryZeroHitFile ASSIGN TO 'summary-zerohit.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ControlFile.
+01 ControlRecord PIC X(80).
+
+FD SummaryFile.
+01 SummaryRecord PIC X(80).
+
+FD SummaryZeroHitFile.
+01 SummaryZeroHitRecord PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-CTL-EOF-FLAG    PIC X VALUE 'N'.
+    88 CtlEndOfFile   VALUE 'Y'.
+
+*> Sized to match EP-*-FILE (KWPARMS.cpy) - a suffix gets appended to
+*> an 80-byte control-file document name below, so these have to be
+*> wider than 80 or the longest suffix (".zerohit") silently truncates
+*> the name it was appended to.
+01 WS-DOC-OUTPUT-FILE PIC X(90).
+01 WS-DOC-ZEROHIT-FILE PIC X(90).
+01 WS-DOC-HITS-FILE PIC X(90).
+01 WS-DOC-CHECKPOINT-FILE PIC X(90).
+01 WS-DOC-AUDIT-FILE PIC X(90).
+01 WS-DOCUMENT-COUNT PIC 9(5) VALUE 0.
+01 WS-BATCH-TOTAL-LINES PIC 9(7) VALUE 0.
+01 WS-BATCH-TOTAL-HITS  PIC 9(7) VALUE 0.
+
+COPY "KWPARMS.cpy".
+COPY "KWTABLE.cpy".
+
+*> A second copy of the keyword table, holding the running total of
+*> hits per keyword across every document processed so far tonight.
+COPY "KWTABLE.cpy"
+    REPLACING ==WS-KWTABLE-MAX-ENTRIES== BY ==WS-ROLLUP-MAX-ENTRIES==
+              ==WS-KEYWORD-TABLE-AREA== BY ==WS-ROLLUP-AREA==
+              ==WS-KEYWORD-TABLE==      BY ==WS-ROLLUP-TABLE==
+              ==WS-KEYWORD-COUNT-TOTAL==BY ==WS-ROLLUP-COUNT-TOTAL==
+              ==WS-KEYWORD-TEXT==       BY ==WS-ROLLUP-TEXT==
+              ==WS-KEYWORD-LEN==        BY ==WS-ROLLUP-LEN==
+              ==WS-KEYWORD-CASEFOLD==   BY ==WS-ROLLUP-CASEFOLD==
+              ==WS-KEYWORD-COUNT==      BY ==WS-ROLLUP-COUNT==
+              ==KeywordCaseFold==       BY ==RollupCaseFold==
+              ==WS-KEYWORD==            BY ==WS-ROLLUP-ENTRY==
+              ==IDX==                   BY ==RIDX==.
+
+PROCEDURE DIVISION.
+    CALL 'KeywordSetup' USING WS-ENGINE-PARMS, WS-KEYWORD-TABLE-AREA
+    END-CALL
+
+    INITIALIZE WS-ROLLUP-AREA
+    MOVE WS-KEYWORD-COUNT-TOTAL TO WS-ROLLUP-COUNT-TOTAL
+    MOVE WS-KEYWORD-TABLE TO WS-ROLLUP-TABLE
+
+    OPEN INPUT ControlFile
+    PERFORM UNTIL CtlEndOfFile
+        READ ControlFile
+        AT END
+            SET CtlEndOfFile TO TRUE
+        NOT AT END
+            IF FUNCTION TRIM(ControlRecord) NOT = SPACES
+                PERFORM Process-One-Document
+            END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ControlFile
+
+    PERFORM Write-Summary
+    PERFORM Write-Summary-Zero-Hit
+
+    DISPLAY 'KeywordBatchDriver: ' WS-DOCUMENT-COUNT ' document(s), '
+        WS-BATCH-TOTAL-LINES ' line(s), ' WS-BATCH-TOTAL-HITS ' hit(s)'
+    STOP RUN.
+
+Process-One-Document.
+    ADD 1 TO WS-DOCUMENT-COUNT
+    MOVE SPACES TO WS-DOC-OUTPUT-FILE
+    STRING FUNCTION TRIM(ControlRecord) DELIMITED BY SIZE
+           '.out' DELIMITED BY SIZE
+           INTO WS-DOC-OUTPUT-FILE
+    MOVE SPACES TO WS-DOC-ZEROHIT-FILE
+    STRING FUNCTION TRIM(ControlRecord) DELIMITED BY SIZE
+           '.zerohit' DELIMITED BY SIZE
+           INTO WS-DOC-ZEROHIT-FILE
+    MOVE SPACES TO WS-DOC-HITS-FILE
+    STRING FUNCTION TRIM(ControlRecord) DELIMITED BY SIZE
+           '.hits' DELIMITED BY SIZE
+           INTO WS-DOC-HITS-FILE
+    MOVE SPACES TO WS-DOC-CHECKPOINT-FILE
+    STRING FUNCTION TRIM(ControlRecord) DELIMITED BY SIZE
+           '.ckpt' DELIMITED BY SIZE
+           INTO WS-DOC-CHECKPOINT-FILE
+    MOVE SPACES TO WS-DOC-AUDIT-FILE
+    STRING FUNCTION TRIM(ControlRecord) DELIMITED BY SIZE
+           '.audit' DELIMITED BY SIZE
+           INTO WS-DOC-AUDIT-FILE
+
+    MOVE FUNCTION TRIM(ControlRecord) TO EP-INPUT-FILE
+    MOVE WS-DOC-OUTPUT-FILE TO EP-OUTPUT-FILE
+    MOVE WS-DOC-ZEROHIT-FILE TO EP-ZEROHIT-FILE
+    MOVE WS-DOC-HITS-FILE TO EP-HITS-FILE
+    MOVE WS-DOC-CHECKPOINT-FILE TO EP-CHECKPOINT-FILE
+    MOVE WS-DOC-AUDIT-FILE TO EP-AUDIT-FILE
+    CALL 'KeywordEngine' USING WS-ENGINE-PARMS, WS-KEYWORD-TABLE-AREA
+    END-CALL
+
+    ADD EP-TOTAL-LINES-READ TO WS-BATCH-TOTAL-LINES
+    ADD EP-TOTAL-HITS TO WS-BATCH-TOTAL-HITS
+    PERFORM Add-To-Rollup.
+
+Add-To-Rollup.
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-KEYWORD-COUNT-TOTAL
+        SET RIDX TO IDX
+        ADD WS-KEYWORD-COUNT (IDX) TO WS-ROLLUP-COUNT (RIDX)
+    END-PERFORM.
+
+Write-Summary.
+    OPEN OUTPUT SummaryFile
+    IF EP-CsvFormat
+        MOVE SPACES TO SummaryRecord
+        STRING 'KEYWORD,COUNT' DELIMITED BY SIZE INTO SummaryRecord
+        WRITE SummaryRecord
+        PERFORM VARYING RIDX FROM 1 BY 1 UNTIL RIDX > WS-ROLLUP-COUNT-TOTAL
+            MOVE SPACES TO SummaryRecord
+            STRING WS-ROLLUP-TEXT (RIDX) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-ROLLUP-COUNT (RIDX) DELIMITED BY SIZE
+                   INTO SummaryRecord
+            WRITE SummaryRecord
+        END-PERFORM
+    ELSE
+        PERFORM VARYING RIDX FROM 1 BY 1 UNTIL RIDX > WS-ROLLUP-COUNT-TOTAL
+            MOVE SPACES TO SummaryRecord
+            STRING WS-ROLLUP-TEXT (RIDX) DELIMITED BY SPACE
+                   " : " DELIMITED BY SIZE
+                   WS-ROLLUP-COUNT (RIDX) DELIMITED BY SIZE
+                   INTO SummaryRecord
+            WRITE SummaryRecord
+        END-PERFORM
+    END-IF
+    CLOSE SummaryFile.
+
+Write-Summary-Zero-Hit.
+    OPEN OUTPUT SummaryZeroHitFile
+    PERFORM VARYING RIDX FROM 1 BY 1 UNTIL RIDX > WS-ROLLUP-COUNT-TOTAL
+        IF WS-ROLLUP-COUNT (RIDX) = 0
+            MOVE SPACES TO SummaryZeroHitRecord
+            MOVE WS-ROLLUP-TEXT (RIDX) TO SummaryZeroHitRecord
+            WRITE SummaryZeroHitRecord
+        END-IF
+    END-PERFORM
+    CLOSE SummaryZeroHitFile.
