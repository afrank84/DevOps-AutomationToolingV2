@@ -0,0 +1,426 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. KeywordEngine.
+
+*> Scans one document for keyword occurrences. Pulled out of
+*> KeywordCounter so KeywordBatchDriver can CALL it once per document
+*> in a night's batch and still get identical matching behavior
+*> (whole-word / case-fold) as a standalone run.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InputFile ASSIGN TO DYNAMIC EP-INPUT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INPUT-STATUS.
+    SELECT OutputFile ASSIGN TO DYNAMIC EP-OUTPUT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ZeroHitFile ASSIGN TO DYNAMIC EP-ZEROHIT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL HitsFile ASSIGN TO DYNAMIC EP-HITS-FILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL CheckpointFile ASSIGN TO DYNAMIC EP-CHECKPOINT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT AuditFile ASSIGN TO DYNAMIC EP-AUDIT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD InputFile.
+01 InputRecord PIC X(80).
+
+FD OutputFile.
+01 OutputRecord PIC X(80).
+
+FD ZeroHitFile.
+01 ZeroHitRecord PIC X(80).
+
+FD HitsFile.
+*> Fixed leading fields plus the full 80-byte matched line, rather
+*> than a STRING built into a PIC X(80) record - a STRING that wide
+*> would truncate the matched line on every single hit (keyword,
+*> separators, and a 7-digit line number alone take more than 30
+*> bytes before the matched line even starts).
+01 HitsRecord.
+    05 HR-KEYWORD      PIC X(20).
+    05 HR-LINE-TAG      PIC X(08) VALUE ' : LINE '.
+    05 HR-LINE-NUMBER   PIC 9(07).
+    05 HR-SEPARATOR     PIC X(03) VALUE ' : '.
+    05 HR-MATCHED-LINE  PIC X(80).
+
+FD CheckpointFile.
+01 CheckpointRecord PIC X(115).
+
+FD AuditFile.
+01 AuditRecord PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-FLAG      PIC X VALUE 'N'.
+    88 EndOfFile    VALUE 'Y'.
+01 WS-INPUT-STATUS  PIC XX VALUE '00'.
+
+01 WS-LINE PIC X(80).
+01 WS-SUBSTR PIC 9(2) VALUE 1.
+01 WS-CANDIDATE PIC X(20).
+01 WS-CMP-CANDIDATE PIC X(20).
+01 WS-CMP-KEYWORD PIC X(20).
+01 WS-BOUND-CHAR PIC X.
+01 WS-BOUNDARY-OK-FLAG PIC X.
+    88 BoundaryOk VALUE 'Y'.
+
+01 WS-LINE-NUMBER PIC 9(7) VALUE 0.
+01 WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1000.
+01 WS-CKPT-EOF-FLAG PIC X VALUE 'N'.
+    88 CkptEndOfFile VALUE 'Y'.
+01 WS-SKIP-COUNT PIC 9(7) VALUE 0.
+01 WS-CKPT-MISMATCH-FLAG PIC X VALUE 'N'.
+    88 CheckpointMismatch VALUE 'Y'.
+01 WS-CKPT-RESUMED-FLAG PIC X VALUE 'N'.
+    88 CheckpointResumed VALUE 'Y'.
+
+*> Fixed layout for the checkpoint file: a header record with the
+*> last line number checkpointed, followed by one record per keyword
+*> holding its running count as of that line. Restart re-reads this
+*> to pick up where a prior run left off instead of rescanning from
+*> the top of a large input file.
+01 WS-CKPT-HEADER-RECORD.
+    05 WS-CKPT-HDR-LABEL  PIC X(13) VALUE 'CHECKPT LINE:'.
+    05 WS-CKPT-HDR-LINENO PIC 9(7).
+    05 FILLER             PIC X(02) VALUE SPACES.
+    *> Matches EP-INPUT-FILE (KWPARMS.cpy) byte for byte so the
+    *> mismatch check in Resume-From-Checkpoint never compares a
+    *> truncated stored name against the caller's full one.
+    05 WS-CKPT-HDR-INPUT   PIC X(90).
+
+01 WS-CKPT-ENTRY-RECORD.
+    05 WS-CKPT-ENTRY-TEXT  PIC X(20).
+    05 FILLER              PIC X(3) VALUE ' : '.
+    05 WS-CKPT-ENTRY-COUNT PIC 9(7).
+    05 FILLER              PIC X(50) VALUE SPACES.
+
+01 WS-RUN-DATETIME PIC X(21).
+01 WS-RUN-DATETIME-FIELDS REDEFINES WS-RUN-DATETIME.
+    05 WS-RUN-YYYY PIC 9(4).
+    05 WS-RUN-MM PIC 9(2).
+    05 WS-RUN-DD PIC 9(2).
+    05 WS-RUN-HH PIC 9(2).
+    05 WS-RUN-MIN PIC 9(2).
+    05 WS-RUN-SS PIC 9(2).
+    05 FILLER PIC X(7).
+
+LINKAGE SECTION.
+COPY "KWPARMS.cpy".
+COPY "KWTABLE.cpy".
+
+PROCEDURE DIVISION USING WS-ENGINE-PARMS, WS-KEYWORD-TABLE-AREA.
+Engine-Main.
+    MOVE 0 TO EP-TOTAL-LINES-READ
+    MOVE 0 TO EP-TOTAL-HITS
+    PERFORM Reset-Keyword-Counts
+
+    OPEN INPUT InputFile
+    IF WS-INPUT-STATUS NOT = '00'
+        *> A missing or mistyped document name must not take down the
+        *> rest of a night's batch (KeywordBatchDriver calls this
+        *> engine once per control-file line) - log it and return this
+        *> one document as nothing scanned instead of letting the
+        *> unopened file abend the run unit.
+        DISPLAY 'KeywordEngine: unable to open input file "'
+            FUNCTION TRIM(EP-INPUT-FILE) '", status ' WS-INPUT-STATUS
+            ' - document skipped'
+        GOBACK
+    END-IF
+
+    OPEN OUTPUT OutputFile
+    OPEN OUTPUT AuditFile
+    PERFORM Write-Header
+
+    MOVE 'N' TO WS-EOF-FLAG
+    MOVE 0 TO WS-LINE-NUMBER
+    MOVE 'N' TO WS-CKPT-RESUMED-FLAG
+    IF EP-ResumeMode
+        PERFORM Resume-From-Checkpoint
+    END-IF
+    IF CheckpointResumed
+        *> A resumed run must not blank out the hit-location detail
+        *> already recorded for the lines before the checkpoint, or
+        *> a summary total could no longer be traced back to source.
+        OPEN EXTEND HitsFile
+    ELSE
+        *> No checkpoint was actually restored (RESUME=Y on a document
+        *> that completed cleanly last time and had its checkpoint
+        *> deleted, or a checkpoint on file for a different document) -
+        *> this is a from-line-1 scan like any other, so HitsFile has
+        *> to start empty. Opening EXTEND here would append this run's
+        *> hit records after whatever unrelated run's lines were left
+        *> in the file, with no marker telling the two runs apart.
+        OPEN OUTPUT HitsFile
+    END-IF
+
+    PERFORM UNTIL EndOfFile
+        READ InputFile INTO WS-LINE
+        AT END
+            SET EndOfFile TO TRUE
+        NOT AT END
+            ADD 1 TO EP-TOTAL-LINES-READ
+            ADD 1 TO WS-LINE-NUMBER
+            PERFORM Process-Line
+            IF FUNCTION MOD(WS-LINE-NUMBER, WS-CHECKPOINT-INTERVAL) = 0
+                PERFORM Write-Checkpoint
+            END-IF
+        END-READ
+    END-PERFORM
+
+    PERFORM Write-Results
+    PERFORM Write-Trailer
+    PERFORM Write-Zero-Hit-Report
+
+    CLOSE InputFile
+    CLOSE OutputFile
+    CLOSE HitsFile
+    CLOSE AuditFile
+
+    *> The run reached end-of-file and every report above was written,
+    *> so the checkpoint this run may have left behind no longer
+    *> describes useful restart state. Remove it so a future run
+    *> against a same-named input file starts clean instead of
+    *> RESUME=Y silently fast-forwarding past a document it never
+    *> checkpointed against.
+    DELETE FILE CheckpointFile
+
+    GOBACK.
+
+Reset-Keyword-Counts.
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-KEYWORD-COUNT-TOTAL
+        MOVE 0 TO WS-KEYWORD-COUNT (IDX)
+    END-PERFORM.
+
+Process-Line.
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-KEYWORD-COUNT-TOTAL
+        IF WS-KEYWORD-LEN (IDX) > 0
+            PERFORM VARYING WS-SUBSTR FROM 1 BY 1
+                    UNTIL WS-SUBSTR > (81 - WS-KEYWORD-LEN (IDX))
+                MOVE SPACES TO WS-CANDIDATE
+                MOVE WS-LINE (WS-SUBSTR : WS-KEYWORD-LEN (IDX))
+                    TO WS-CANDIDATE (1 : WS-KEYWORD-LEN (IDX))
+                IF EP-CaseFoldDefault OR KeywordCaseFold (IDX)
+                    MOVE FUNCTION UPPER-CASE
+                        (WS-CANDIDATE (1 : WS-KEYWORD-LEN (IDX)))
+                        TO WS-CMP-CANDIDATE (1 : WS-KEYWORD-LEN (IDX))
+                    MOVE FUNCTION UPPER-CASE
+                        (WS-KEYWORD-TEXT (IDX) (1 : WS-KEYWORD-LEN (IDX)))
+                        TO WS-CMP-KEYWORD (1 : WS-KEYWORD-LEN (IDX))
+                ELSE
+                    MOVE WS-CANDIDATE (1 : WS-KEYWORD-LEN (IDX))
+                        TO WS-CMP-CANDIDATE (1 : WS-KEYWORD-LEN (IDX))
+                    MOVE WS-KEYWORD-TEXT (IDX) (1 : WS-KEYWORD-LEN (IDX))
+                        TO WS-CMP-KEYWORD (1 : WS-KEYWORD-LEN (IDX))
+                END-IF
+                IF WS-CMP-CANDIDATE (1 : WS-KEYWORD-LEN (IDX)) =
+                   WS-CMP-KEYWORD (1 : WS-KEYWORD-LEN (IDX))
+                    PERFORM Check-Word-Boundary
+                    IF BoundaryOk
+                        ADD 1 TO WS-KEYWORD-COUNT (IDX)
+                        ADD 1 TO EP-TOTAL-HITS
+                        PERFORM Write-Hit-Record
+                    END-IF
+                END-IF
+            END-PERFORM
+        END-IF
+    END-PERFORM.
+
+Check-Word-Boundary.
+    MOVE 'Y' TO WS-BOUNDARY-OK-FLAG
+    IF EP-WholeWordMode
+        MOVE 'N' TO WS-BOUNDARY-OK-FLAG
+        IF WS-SUBSTR = 1
+            MOVE SPACE TO WS-BOUND-CHAR
+        ELSE
+            MOVE WS-LINE (WS-SUBSTR - 1 : 1) TO WS-BOUND-CHAR
+        END-IF
+        IF WS-BOUND-CHAR = SPACE
+           OR (WS-BOUND-CHAR NOT ALPHABETIC AND WS-BOUND-CHAR NOT NUMERIC)
+            IF (WS-SUBSTR + WS-KEYWORD-LEN (IDX)) > 80
+                MOVE SPACE TO WS-BOUND-CHAR
+            ELSE
+                MOVE WS-LINE (WS-SUBSTR + WS-KEYWORD-LEN (IDX) : 1)
+                    TO WS-BOUND-CHAR
+            END-IF
+            IF WS-BOUND-CHAR = SPACE
+               OR (WS-BOUND-CHAR NOT ALPHABETIC AND WS-BOUND-CHAR NOT NUMERIC)
+                MOVE 'Y' TO WS-BOUNDARY-OK-FLAG
+            END-IF
+        END-IF
+    END-IF.
+
+Resume-From-Checkpoint.
+    MOVE 'N' TO WS-CKPT-EOF-FLAG
+    MOVE 'N' TO WS-CKPT-MISMATCH-FLAG
+    OPEN INPUT CheckpointFile
+    READ CheckpointFile INTO WS-CKPT-HEADER-RECORD
+        AT END
+            SET CkptEndOfFile TO TRUE
+    END-READ
+    IF NOT CkptEndOfFile
+        *> A checkpoint written against yesterday's document must never
+        *> be trusted to fast-forward past today's lines just because
+        *> the two runs happened to share a file name (the nightly
+        *> input.txt workflow this program supports). Refuse the
+        *> resume outright on a mismatch instead of under-reporting
+        *> EP-TOTAL-LINES-READ with no error.
+        IF FUNCTION TRIM(WS-CKPT-HDR-INPUT) NOT =
+           FUNCTION TRIM(EP-INPUT-FILE)
+            SET CheckpointMismatch TO TRUE
+            DISPLAY 'KeywordEngine: checkpoint is for input file "'
+                FUNCTION TRIM(WS-CKPT-HDR-INPUT)
+                '", not "' FUNCTION TRIM(EP-INPUT-FILE)
+                '" - resuming from record one instead'
+        END-IF
+    END-IF
+    IF NOT CkptEndOfFile AND NOT CheckpointMismatch
+        SET CheckpointResumed TO TRUE
+        MOVE WS-CKPT-HDR-LINENO TO WS-LINE-NUMBER
+        MOVE WS-CKPT-HDR-LINENO TO EP-TOTAL-LINES-READ
+        MOVE 0 TO EP-TOTAL-HITS
+        PERFORM UNTIL CkptEndOfFile
+            READ CheckpointFile INTO WS-CKPT-ENTRY-RECORD
+                AT END
+                    SET CkptEndOfFile TO TRUE
+                NOT AT END
+                    PERFORM Restore-Keyword-Count
+            END-READ
+        END-PERFORM
+        PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                UNTIL WS-SKIP-COUNT > WS-LINE-NUMBER
+            READ InputFile INTO WS-LINE
+                AT END
+                    SET EndOfFile TO TRUE
+            END-READ
+        END-PERFORM
+    END-IF
+    CLOSE CheckpointFile.
+
+Restore-Keyword-Count.
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-KEYWORD-COUNT-TOTAL
+        IF WS-KEYWORD-TEXT (IDX) = WS-CKPT-ENTRY-TEXT
+            MOVE WS-CKPT-ENTRY-COUNT TO WS-KEYWORD-COUNT (IDX)
+            ADD WS-CKPT-ENTRY-COUNT TO EP-TOTAL-HITS
+        END-IF
+    END-PERFORM.
+
+Write-Checkpoint.
+    OPEN OUTPUT CheckpointFile
+    MOVE WS-LINE-NUMBER TO WS-CKPT-HDR-LINENO
+    MOVE SPACES TO WS-CKPT-HDR-INPUT
+    MOVE EP-INPUT-FILE TO WS-CKPT-HDR-INPUT
+    MOVE WS-CKPT-HEADER-RECORD TO CheckpointRecord
+    WRITE CheckpointRecord
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-KEYWORD-COUNT-TOTAL
+        MOVE WS-KEYWORD-TEXT (IDX) TO WS-CKPT-ENTRY-TEXT
+        MOVE WS-KEYWORD-COUNT (IDX) TO WS-CKPT-ENTRY-COUNT
+        MOVE WS-CKPT-ENTRY-RECORD TO CheckpointRecord
+        WRITE CheckpointRecord
+    END-PERFORM
+    CLOSE CheckpointFile.
+
+Write-Hit-Record.
+    *> One record per match, so a reviewer can trace a hit count back
+    *> to the exact line it came from without re-running the scan.
+    *> Built field by field rather than STRING'd into a flat record -
+    *> the matched line needs its own full-width field it cannot be
+    *> squeezed out of regardless of keyword length.
+    MOVE SPACES TO HitsRecord
+    MOVE WS-KEYWORD-TEXT (IDX) TO HR-KEYWORD
+    MOVE ' : LINE ' TO HR-LINE-TAG
+    MOVE WS-LINE-NUMBER TO HR-LINE-NUMBER
+    MOVE ' : ' TO HR-SEPARATOR
+    MOVE WS-LINE TO HR-MATCHED-LINE
+    WRITE HitsRecord.
+
+Write-Header.
+    *> Provenance record so a sign-off review can confirm which
+    *> document a run covered and when it ran, without having to
+    *> trust the operator's memory of the night's batch. Always kept
+    *> in AuditFile, and also written at the top of OutputFile itself
+    *> for a plain-text run - but not for CSVFORMAT=Y, where OutputFile
+    *> has to stay nothing but the KEYWORD,COUNT body so it opens
+    *> cleanly in a spreadsheet.
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATETIME
+    MOVE SPACES TO AuditRecord
+    STRING 'RUN DATE: ' DELIMITED BY SIZE
+           WS-RUN-YYYY DELIMITED BY SIZE
+           '-' DELIMITED BY SIZE
+           WS-RUN-MM DELIMITED BY SIZE
+           '-' DELIMITED BY SIZE
+           WS-RUN-DD DELIMITED BY SIZE
+           '  RUN TIME: ' DELIMITED BY SIZE
+           WS-RUN-HH DELIMITED BY SIZE
+           ':' DELIMITED BY SIZE
+           WS-RUN-MIN DELIMITED BY SIZE
+           ':' DELIMITED BY SIZE
+           WS-RUN-SS DELIMITED BY SIZE
+           INTO AuditRecord
+    WRITE AuditRecord
+    IF NOT EP-CsvFormat
+        MOVE AuditRecord TO OutputRecord
+        WRITE OutputRecord
+    END-IF
+    MOVE SPACES TO AuditRecord
+    STRING 'INPUT FILE: ' DELIMITED BY SIZE
+           EP-INPUT-FILE DELIMITED BY SPACE
+           INTO AuditRecord
+    WRITE AuditRecord
+    IF NOT EP-CsvFormat
+        MOVE AuditRecord TO OutputRecord
+        WRITE OutputRecord
+    END-IF.
+
+Write-Trailer.
+    MOVE SPACES TO AuditRecord
+    STRING 'TOTAL LINES READ: ' DELIMITED BY SIZE
+           EP-TOTAL-LINES-READ DELIMITED BY SIZE
+           '  TOTAL HITS: ' DELIMITED BY SIZE
+           EP-TOTAL-HITS DELIMITED BY SIZE
+           INTO AuditRecord
+    WRITE AuditRecord
+    IF NOT EP-CsvFormat
+        MOVE AuditRecord TO OutputRecord
+        WRITE OutputRecord
+    END-IF.
+
+Write-Results.
+    IF EP-CsvFormat
+        MOVE SPACES TO OutputRecord
+        STRING 'KEYWORD,COUNT' DELIMITED BY SIZE INTO OutputRecord
+        WRITE OutputRecord
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-KEYWORD-COUNT-TOTAL
+            MOVE SPACES TO OutputRecord
+            STRING WS-KEYWORD-TEXT (IDX) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-KEYWORD-COUNT (IDX) DELIMITED BY SIZE
+                   INTO OutputRecord
+            WRITE OutputRecord
+        END-PERFORM
+    ELSE
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-KEYWORD-COUNT-TOTAL
+            MOVE SPACES TO OutputRecord
+            STRING WS-KEYWORD-TEXT (IDX) DELIMITED BY SPACE
+                   " : " DELIMITED BY SIZE
+                   WS-KEYWORD-COUNT (IDX) DELIMITED BY SIZE
+                   INTO OutputRecord
+            WRITE OutputRecord
+        END-PERFORM
+    END-IF.
+
+Write-Zero-Hit-Report.
+    *> Separate exception report of keywords that never fired this
+    *> run, so a stale or misspelled KEYWORD-MASTER entry stands out
+    *> instead of being buried in a full listing of hit counts.
+    OPEN OUTPUT ZeroHitFile
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-KEYWORD-COUNT-TOTAL
+        IF WS-KEYWORD-COUNT (IDX) = 0
+            MOVE SPACES TO ZeroHitRecord
+            MOVE WS-KEYWORD-TEXT (IDX) TO ZeroHitRecord
+            WRITE ZeroHitRecord
+        END-IF
+    END-PERFORM
+    CLOSE ZeroHitFile.
