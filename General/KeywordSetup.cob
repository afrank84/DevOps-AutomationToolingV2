@@ -0,0 +1,209 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. KeywordSetup.
+
+*> Shared startup logic for every keyword-count driver. Loads the run
+*> options from runopts.txt into WS-ENGINE-PARMS, loads KEYWORD-MASTER
+*> into the caller's keyword table, and writes the pre-run validation
+*> report - the same three steps KeywordCounter and KeywordBatchDriver
+*> used to each carry their own copy of. Pulled out for the same
+*> reason KeywordEngine was: so a fix to option parsing or duplicate
+*> detection only has to be made once and both drivers pick it up.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT KeywordMaster ASSIGN TO 'KEYWORDS.DAT'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS KM-KEYWORD-TEXT
+        FILE STATUS IS WS-KM-STATUS.
+    SELECT OPTIONAL OptionsFile ASSIGN TO 'runopts.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ValidationFile ASSIGN TO 'validation.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD KeywordMaster.
+COPY "KWMASTER.cpy".
+
+FD OptionsFile.
+01 OptionsRecord PIC X(80).
+
+FD ValidationFile.
+01 ValidationRecord PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-FLAG      PIC X VALUE 'N'.
+    88 EndOfFile    VALUE 'Y'.
+01 WS-OPT-EOF-FLAG  PIC X VALUE 'N'.
+    88 OptEndOfFile VALUE 'Y'.
+01 WS-KM-STATUS PIC XX VALUE '00'.
+
+01 WS-OPT-KEY PIC X(20).
+01 WS-OPT-VALUE PIC X(20).
+
+01 WS-VAL-I PIC 9(3).
+01 WS-VAL-J PIC 9(3).
+01 WS-VAL-FOLD-CHECK PIC X VALUE 'N'.
+    88 FoldedDuplicateCheck VALUE 'Y'.
+01 WS-VAL-TEXT-I PIC X(20).
+01 WS-VAL-TEXT-J PIC X(20).
+
+01 WS-OVERFLOW-COUNT PIC 9(5) VALUE 0.
+
+LINKAGE SECTION.
+COPY "KWPARMS.cpy".
+COPY "KWTABLE.cpy".
+
+PROCEDURE DIVISION USING WS-ENGINE-PARMS, WS-KEYWORD-TABLE-AREA.
+Setup-Main.
+    PERFORM Read-Run-Options
+
+    INITIALIZE WS-KEYWORD-TABLE-AREA
+    OPEN INPUT KeywordMaster
+    IF WS-KM-STATUS NOT = '00'
+        DISPLAY 'KeywordSetup: KEYWORD-MASTER open failed, status '
+            WS-KM-STATUS
+        STOP RUN
+    END-IF
+    PERFORM Read-Keywords
+    CLOSE KeywordMaster
+    PERFORM Validate-Keyword-List
+
+    GOBACK.
+
+Read-Run-Options.
+    OPEN INPUT OptionsFile
+    IF WS-OPT-EOF-FLAG = 'N'
+        PERFORM UNTIL OptEndOfFile
+            READ OptionsFile INTO OptionsRecord
+            AT END
+                SET OptEndOfFile TO TRUE
+            NOT AT END
+                PERFORM Parse-Option-Line
+            END-READ
+        END-PERFORM
+        CLOSE OptionsFile
+    END-IF.
+
+Parse-Option-Line.
+    MOVE SPACES TO WS-OPT-KEY WS-OPT-VALUE
+    UNSTRING OptionsRecord DELIMITED BY '='
+        INTO WS-OPT-KEY WS-OPT-VALUE
+    END-UNSTRING
+    EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OPT-KEY))
+        WHEN 'WHOLEWORD'
+            MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OPT-VALUE))
+                TO EP-OPT-WHOLEWORD
+        WHEN 'CASEFOLD'
+            MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OPT-VALUE))
+                TO EP-OPT-CASEFOLD
+        WHEN 'CSVFORMAT'
+            MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OPT-VALUE))
+                TO EP-OPT-CSVFORMAT
+        WHEN 'RESUME'
+            MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OPT-VALUE))
+                TO EP-OPT-RESUME
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+Read-Keywords.
+    *> Keywords are read from the KEYWORD-MASTER indexed file rather
+    *> than a flat keywords.txt so the shop is no longer bound to a
+    *> small WORKING-STORAGE table that used to blow up once the
+    *> keyword list grew past it. Entries beyond the table size are
+    *> skipped rather than corrupting the table.
+    PERFORM UNTIL EndOfFile
+        READ KeywordMaster NEXT RECORD
+        AT END
+            SET EndOfFile TO TRUE
+        NOT AT END
+            IF WS-KM-STATUS NOT = '00'
+                DISPLAY 'KeywordSetup: KEYWORD-MASTER read error, status '
+                    WS-KM-STATUS
+            ELSE
+                IF WS-KEYWORD-COUNT-TOTAL < WS-KWTABLE-MAX-ENTRIES
+                    ADD 1 TO WS-KEYWORD-COUNT-TOTAL
+                    SET IDX TO WS-KEYWORD-COUNT-TOTAL
+                    MOVE KM-KEYWORD-TEXT TO WS-KEYWORD-TEXT (IDX)
+                    MOVE FUNCTION LENGTH(FUNCTION TRIM(KM-KEYWORD-TEXT))
+                        TO WS-KEYWORD-LEN (IDX)
+                    MOVE KM-CASEFOLD-FLAG TO WS-KEYWORD-CASEFOLD (IDX)
+                    MOVE 0 TO WS-KEYWORD-COUNT (IDX)
+                ELSE
+                    ADD 1 TO WS-OVERFLOW-COUNT
+                    DISPLAY 'KeywordSetup: KEYWORD-MASTER entry '
+                        'ignored, table is full ('
+                        WS-KWTABLE-MAX-ENTRIES ' entries)'
+                END-IF
+            END-IF
+        END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-EOF-FLAG.
+
+Validate-Keyword-List.
+    *> Catches a blank or duplicated KEYWORD-MASTER entry before the
+    *> scan runs, so a bad master record shows up as a report line
+    *> instead of a silently wrong hit count.
+    OPEN OUTPUT ValidationFile
+    IF WS-OVERFLOW-COUNT > 0
+        MOVE SPACES TO ValidationRecord
+        STRING 'KEYWORD-MASTER ENTRIES DROPPED (TABLE FULL): '
+               DELIMITED BY SIZE
+               WS-OVERFLOW-COUNT DELIMITED BY SIZE
+               INTO ValidationRecord
+        WRITE ValidationRecord
+    END-IF
+    PERFORM VARYING WS-VAL-I FROM 1 BY 1
+            UNTIL WS-VAL-I > WS-KEYWORD-COUNT-TOTAL
+        IF WS-KEYWORD-LEN (WS-VAL-I) = 0
+            MOVE SPACES TO ValidationRecord
+            STRING 'BLANK KEYWORD AT ENTRY ' DELIMITED BY SIZE
+                   WS-VAL-I DELIMITED BY SIZE
+                   INTO ValidationRecord
+            WRITE ValidationRecord
+        END-IF
+    END-PERFORM
+    PERFORM VARYING WS-VAL-I FROM 1 BY 1
+            UNTIL WS-VAL-I > WS-KEYWORD-COUNT-TOTAL
+        IF WS-KEYWORD-LEN (WS-VAL-I) > 0
+            PERFORM VARYING WS-VAL-J FROM WS-VAL-I BY 1
+                    UNTIL WS-VAL-J > WS-KEYWORD-COUNT-TOTAL
+                IF WS-VAL-J NOT = WS-VAL-I
+                    PERFORM Check-Duplicate-Pair
+                END-IF
+            END-PERFORM
+        END-IF
+    END-PERFORM
+    CLOSE ValidationFile.
+
+Check-Duplicate-Pair.
+    *> Two master entries only ever collide byte-for-byte if the
+    *> RECORD KEY on KEYWORD-MASTER let them through unnoticed, which
+    *> it won't. The duplicate that can actually happen is the same
+    *> word keyed twice in different case — meaningful because either
+    *> entry's case-fold flag (or the run's CASEFOLD default) folds
+    *> them to the same match at scan time. Compare that way here.
+    MOVE 'N' TO WS-VAL-FOLD-CHECK
+    IF KeywordCaseFold (WS-VAL-I) OR KeywordCaseFold (WS-VAL-J)
+       OR EP-CaseFoldDefault
+        MOVE 'Y' TO WS-VAL-FOLD-CHECK
+    END-IF
+    IF FoldedDuplicateCheck
+        MOVE FUNCTION UPPER-CASE (WS-KEYWORD-TEXT (WS-VAL-I))
+            TO WS-VAL-TEXT-I
+        MOVE FUNCTION UPPER-CASE (WS-KEYWORD-TEXT (WS-VAL-J))
+            TO WS-VAL-TEXT-J
+    ELSE
+        MOVE WS-KEYWORD-TEXT (WS-VAL-I) TO WS-VAL-TEXT-I
+        MOVE WS-KEYWORD-TEXT (WS-VAL-J) TO WS-VAL-TEXT-J
+    END-IF
+    IF WS-VAL-TEXT-I = WS-VAL-TEXT-J
+        MOVE SPACES TO ValidationRecord
+        STRING 'DUPLICATE KEYWORD: ' DELIMITED BY SIZE
+               WS-KEYWORD-TEXT (WS-VAL-I) DELIMITED BY SPACE
+               INTO ValidationRecord
+        WRITE ValidationRecord
+    END-IF.
